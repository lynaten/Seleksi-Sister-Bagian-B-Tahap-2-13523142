@@ -11,6 +11,18 @@
            SELECT TMP-FILE ASSIGN TO "temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-FS.
+           SELECT RATE-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-FS.
+           SELECT LIMIT-FILE ASSIGN TO "limits.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIMIT-FS.
+           SELECT SORT-FILE ASSIGN TO "sortwk.tmp".
+           SELECT SRT-FILE ASSIGN TO "accounts.srt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMT-FILE ASSIGN TO "statement.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -20,96 +32,343 @@
        01 IN-REC.
           05 IN-ACC-X       PIC X(6).
           05 IN-ACT         PIC X(3).
-          05 IN-AMT-STR     PIC X(9).
+          05 IN-AMT-STR     PIC X(10).
+          05 IN-DEST-X      PIC X(6).
+          05 IN-NAME        PIC X(20).
 
        FD ACC-FILE.
        01 ACC-REC.
           05 ACC-ACC-X      PIC X(6).
           05 ACC-ACT        PIC X(3).
-          05 ACC-AMT-STR    PIC X(9).
+          05 ACC-AMT-STR    PIC X(10).
+          05 ACC-NAME       PIC X(20).
+          05 ACC-OPEN-DATE  PIC X(8).
+          05 ACC-STATUS     PIC X(3).
+             88 ACC-STATUS-ACTIVE VALUE "ACT", SPACES.
+          05 ACC-INT-DATE   PIC X(8).
+          05 ACC-WDR-DATE   PIC X(8).
+          05 ACC-WDR-TOTAL  PIC X(10).
+          05 ACC-DEP-DATE   PIC X(8).
+          05 ACC-DEP-TOTAL  PIC X(10).
 
        FD TMP-FILE.
        01 TMP-REC.
           05 TMP-ACC-X      PIC X(6).
           05 TMP-ACT        PIC X(3).
-          05 TMP-AMT-STR    PIC X(9).
+          05 TMP-AMT-STR    PIC X(10).
+          05 TMP-NAME       PIC X(20).
+          05 TMP-OPEN-DATE  PIC X(8).
+          05 TMP-STATUS     PIC X(3).
+          05 TMP-INT-DATE   PIC X(8).
+          05 TMP-WDR-DATE   PIC X(8).
+          05 TMP-WDR-TOTAL  PIC X(10).
+          05 TMP-DEP-DATE   PIC X(8).
+          05 TMP-DEP-TOTAL  PIC X(10).
 
        FD OUT-FILE.
-       01 OUT-RECORD        PIC X(80).
+       01 OUT-RECORD        PIC X(320).
+
+       FD RATE-FILE.
+       01 RATE-REC.
+          05 RATE-CCY-X     PIC X(3).
+          05 RATE-VAL-X     PIC X(15).
+
+       FD LIMIT-FILE.
+       01 LIMIT-REC.
+          05 LIMIT-VAL-X    PIC X(15).
+
+       SD SORT-FILE.
+       01 SORT-REC.
+          05 SD-ACC-X       PIC X(6).
+          05 SD-ACT         PIC X(3).
+          05 SD-AMT-STR     PIC X(10).
+          05 SD-NAME        PIC X(20).
+          05 SD-OPEN-DATE   PIC X(8).
+          05 SD-STATUS      PIC X(3).
+          05 SD-INT-DATE    PIC X(8).
+          05 SD-WDR-DATE    PIC X(8).
+          05 SD-WDR-TOTAL   PIC X(10).
+          05 SD-DEP-DATE    PIC X(8).
+          05 SD-DEP-TOTAL   PIC X(10).
+
+       FD SRT-FILE.
+       01 SRT-REC.
+          05 ST-ACC-X       PIC X(6).
+          05 ST-ACT         PIC X(3).
+          05 ST-AMT-STR     PIC X(10).
+          05 ST-NAME        PIC X(20).
+          05 ST-OPEN-DATE   PIC X(8).
+          05 ST-STATUS      PIC X(3).
+          05 ST-INT-DATE    PIC X(8).
+          05 ST-WDR-DATE    PIC X(8).
+          05 ST-WDR-TOTAL   PIC X(10).
+          05 ST-DEP-DATE    PIC X(8).
+          05 ST-DEP-TOTAL   PIC X(10).
+
+       FD STMT-FILE.
+       01 STMT-REC          PIC X(320).
 
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT         PIC 9(6).
        77 IN-ACTION          PIC X(3).
        77 IN-AMOUNT          PIC 9(7)V99.
+       77 IN-DEST-ACCOUNT    PIC 9(6).
 
        77 ACC-ACCOUNT        PIC 9(6).
        77 ACC-BALANCE        PIC 9(7)V99.
 
        77 TMP-BALANCE        PIC 9(7)V99.
        77 MATCH-FOUND        PIC X VALUE "N".
+       77 DEST-MATCH-FOUND   PIC X VALUE "N".
+       77 TRF-OK             PIC X VALUE "Y".
        77 UPDATED            PIC X VALUE "N".
        77 EOF-FLAG           PIC X VALUE "N".
+       77 ACC-EOF-FLAG       PIC X VALUE "N".
+       77 TMP-EOF-FLAG       PIC X VALUE "N".
 
        77 AMOUNT-EDITED      PIC 9(7).99.
        77 BALANCE-ALPHA      PIC X(15).
 
-       77 RAI-TO-IDR-RATE    PIC 9(12) VALUE 120000000.
        77 BALANCE-IDR        PIC 9(15).
        77 BALANCE-IDR-ALPHA  PIC Z(12)9.
        77 PTR                PIC 9(4) VALUE 1.
 
        77 ARG-LINE           PIC X(80).
-       77 INTEREST-RATE      PIC 9V999 VALUE 0.005.
+       77 REC-COUNT          PIC 9(5) VALUE 0.
+
+       77 INT-TIER1-MAX      PIC 9(9)V99 VALUE 1000000.
+       77 INT-TIER2-MAX      PIC 9(9)V99 VALUE 10000000.
+       77 INT-RATE-TIER1     PIC 9V999 VALUE 0.003.
+       77 INT-RATE-TIER2     PIC 9V999 VALUE 0.005.
+       77 INT-RATE-TIER3     PIC 9V999 VALUE 0.007.
+       77 INT-RATE           PIC 9V999.
+
+       01 RATE-TABLE.
+          05 RATE-ENTRY OCCURS 10 TIMES.
+             10 RATE-TAB-CCY    PIC X(3).
+             10 RATE-TAB-VALUE  PIC 9(9)V9(6).
+       77 RATE-COUNT         PIC 9(2) VALUE ZERO.
+       77 RATE-IDX           PIC 9(2).
+       77 RATE-FS             PIC XX.
+       77 OUT-FS               PIC XX.
+
+       77 OUT-DESC           PIC X(250) VALUE SPACES.
+       77 STRING-OVERFLOW    PIC X VALUE "N".
+       77 MULTIPLY-OVERFLOW  PIC X VALUE "N".
+       77 JRN-BALANCE        PIC 9(7)V99 VALUE ZERO.
+       77 JRN-AMT-EDITED     PIC 9(7).99.
+       77 JRN-BAL-EDITED     PIC 9(7).99.
+       77 JRN-TS-FULL        PIC X(21).
+       77 JRN-TS             PIC X(14).
+
+       77 TODAY-DATE         PIC X(8).
+
+       77 LOCK-WAIT          PIC X VALUE "Y".
+       77 LOCK-CMD           PIC X(80).
+
+       77 LIMIT-FS            PIC XX.
+       77 WDR-DAILY-LIMIT     PIC 9(7)V99 VALUE 5000000.00.
+       77 WDR-RUNNING-TOTAL   PIC 9(7)V99.
+       77 WDR-TOTAL-EDITED    PIC 9(7).99.
+       77 DEP-RUNNING-TOTAL   PIC 9(7)V99.
+       77 DEP-TOTAL-EDITED    PIC 9(7).99.
+
+       77 RPT-BALANCE         PIC 9(7)V99.
+       77 RPT-DEP-TOTAL       PIC 9(7)V99.
+       77 RPT-WDR-TOTAL       PIC 9(7)V99.
+       77 RPT-BAL-EDITED      PIC 9(7).99.
+       77 RPT-DEP-EDITED      PIC 9(7).99.
+       77 RPT-WDR-EDITED      PIC 9(7).99.
+
+       77 ACC-REC-COUNT       PIC 9(6) VALUE ZERO.
+       77 TMP-REC-COUNT       PIC 9(6) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        MAIN.
            ACCEPT ARG-LINE FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           PERFORM LOAD-RATES
+           PERFORM LOAD-LIMITS
            IF ARG-LINE = "--apply-interest"
                PERFORM INTEREST-LOOP
                STOP RUN
            END-IF
+           IF ARG-LINE = "--report"
+               PERFORM REPORT-MODE
+               STOP RUN
+           END-IF
            PERFORM NORMAL-MODE
            STOP RUN.
 
-       NORMAL-MODE.
-           PERFORM READ-INPUT
-           PERFORM PROCESS-RECORDS
-           IF MATCH-FOUND = "N"
-               IF IN-ACTION = "NEW"
-                   PERFORM APPEND-ACCOUNT
-                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
+       LOAD-RATES.
+           MOVE 0 TO RATE-COUNT
+           OPEN INPUT RATE-FILE
+           IF RATE-FS NOT = "00"
+               ADD 1 TO RATE-COUNT
+               MOVE "IDR" TO RATE-TAB-CCY (RATE-COUNT)
+               MOVE 120000000 TO RATE-TAB-VALUE (RATE-COUNT)
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ RATE-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF RATE-COUNT < 10
+                               ADD 1 TO RATE-COUNT
+                               MOVE RATE-CCY-X TO
+                                   RATE-TAB-CCY (RATE-COUNT)
+                               MOVE FUNCTION NUMVAL(RATE-VAL-X) TO
+                                   RATE-TAB-VALUE (RATE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+
+       LOAD-LIMITS.
+           OPEN INPUT LIMIT-FILE
+           IF LIMIT-FS = "00"
+               READ LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(LIMIT-VAL-X)
+                           TO WDR-DAILY-LIMIT
+               END-READ
+               CLOSE LIMIT-FILE
+           END-IF.
+
+       OBTAIN-LOCK.
+           MOVE "Y" TO LOCK-WAIT
+           PERFORM UNTIL LOCK-WAIT = "N"
+               MOVE SPACES TO LOCK-CMD
+               STRING "find accounts.lock -maxdepth 0 -mmin +2 "
+                      "-delete 2>/dev/null"
+                      DELIMITED SIZE
+                      INTO LOCK-CMD
+               CALL "SYSTEM" USING LOCK-CMD
+               CALL "SYSTEM" USING "mkdir accounts.lock 2>/dev/null"
+               IF RETURN-CODE = 0
+                   MOVE "N" TO LOCK-WAIT
                ELSE
-                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                   CALL "SYSTEM" USING "sleep 1"
                END-IF
+           END-PERFORM.
+
+       RELEASE-LOCK.
+           CALL "SYSTEM" USING "rmdir accounts.lock".
+
+       NORMAL-MODE.
+           OPEN INPUT IN-FILE
+           OPEN EXTEND OUT-FILE
+           IF OUT-FS NOT = "00"
+               OPEN OUTPUT OUT-FILE
            END-IF
-           PERFORM FINALIZE.
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO REC-COUNT
+                       PERFORM READ-INPUT
+                       MOVE "N" TO MATCH-FOUND
+                       MOVE "N" TO UPDATED
+                       MOVE ZERO TO JRN-BALANCE
+                       MOVE SPACES TO OUT-DESC
+                       PERFORM OBTAIN-LOCK
+                       IF IN-ACTION = "TRF"
+                           PERFORM CHECK-TRF-ACCOUNTS
+                           IF TRF-OK = "Y"
+                               PERFORM PROCESS-RECORDS
+                           ELSE
+                               MOVE "Y" TO MATCH-FOUND
+                               IF IN-ACCOUNT = IN-DEST-ACCOUNT
+                                   MOVE "INVALID TRANSFER" TO OUT-DESC
+                               ELSE
+                                   MOVE "TRANSFER FAILED" TO OUT-DESC
+                               END-IF
+                           END-IF
+                       ELSE
+                           PERFORM PROCESS-RECORDS
+                       END-IF
+                       IF MATCH-FOUND = "N"
+                           IF IN-ACTION = "NEW"
+                               PERFORM APPEND-ACCOUNT
+                               MOVE "ACCOUNT CREATED" TO OUT-DESC
+                           ELSE
+                               MOVE "ACCOUNT NOT FOUND" TO OUT-DESC
+                           END-IF
+                       END-IF
+                       PERFORM PROMOTE-TMP-FILE
+                       PERFORM RELEASE-LOCK
+                       PERFORM FINALIZE
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           CLOSE OUT-FILE
+           IF REC-COUNT = 0
+               DISPLAY "NO INPUT"
+           END-IF.
 
        APPLY-INTEREST.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           PERFORM OBTAIN-LOCK
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
            MOVE "N" TO EOF-FLAG
+           MOVE ZERO TO ACC-REC-COUNT
+           MOVE ZERO TO TMP-REC-COUNT
            PERFORM UNTIL EOF-FLAG = "Y"
                READ ACC-FILE
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
+                       ADD 1 TO ACC-REC-COUNT
                        MOVE FUNCTION NUMVAL(ACC-ACC-X)   TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-AMT-STR) TO ACC-BALANCE
-                       COMPUTE TMP-BALANCE = ACC-BALANCE +
-                           (ACC-BALANCE * INTEREST-RATE)
-                       MOVE ACC-ACC-X     TO TMP-ACC-X
-                       MOVE "BAL"         TO TMP-ACT
-                       MOVE TMP-BALANCE   TO AMOUNT-EDITED
-                       MOVE AMOUNT-EDITED TO TMP-AMT-STR
+                       MOVE ACC-REC TO TMP-REC
+                       IF NOT ACC-STATUS-ACTIVE
+                           DISPLAY "Account " ACC-ACCOUNT
+                               " not active - interest skipped"
+                       ELSE
+                       IF ACC-INT-DATE = TODAY-DATE
+                           DISPLAY "Interest already posted today "
+                               "for account " ACC-ACCOUNT
+                       ELSE
+                           IF ACC-BALANCE < INT-TIER1-MAX
+                               MOVE INT-RATE-TIER1 TO INT-RATE
+                           ELSE
+                               IF ACC-BALANCE < INT-TIER2-MAX
+                                   MOVE INT-RATE-TIER2 TO INT-RATE
+                               ELSE
+                                   MOVE INT-RATE-TIER3 TO INT-RATE
+                               END-IF
+                           END-IF
+                           COMPUTE TMP-BALANCE = ACC-BALANCE +
+                               (ACC-BALANCE * INT-RATE)
+                           MOVE "BAL"         TO TMP-ACT
+                           MOVE TMP-BALANCE   TO AMOUNT-EDITED
+                           MOVE AMOUNT-EDITED TO TMP-AMT-STR
+                           MOVE TODAY-DATE    TO TMP-INT-DATE
+                           DISPLAY "Applied interest to account "
+                               ACC-ACCOUNT " new balance: " TMP-BALANCE
+                       END-IF
+                       END-IF
                        WRITE TMP-REC
-                       DISPLAY "Applied interest to account "
-                           ACC-ACCOUNT " new balance: " TMP-BALANCE
                END-READ
            END-PERFORM
            CLOSE ACC-FILE
            CLOSE TMP-FILE
-           CALL "SYSTEM" USING "mv temp.txt accounts.txt".
+           PERFORM COUNT-TMP-RECORDS
+           IF TMP-REC-COUNT = ACC-REC-COUNT
+               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+           ELSE
+               DISPLAY "RECORD COUNT MISMATCH - PROMOTION ABORTED"
+           END-IF
+           PERFORM RELEASE-LOCK.
 
        INTEREST-LOOP.
            PERFORM FOREVER
@@ -117,73 +376,300 @@
                CALL "SYSTEM" USING "sleep 23"
            END-PERFORM.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ
-           CLOSE IN-FILE
+       REPORT-MODE.
+           SORT SORT-FILE ON ASCENDING KEY SD-ACC-X
+               USING ACC-FILE
+               GIVING SRT-FILE
+           OPEN OUTPUT STMT-FILE
+           MOVE SPACES TO STMT-REC
+           STRING "ACCOUNT  NAME                 "
+                  "BALANCE       IDR/OTHER            "
+                  "DEP-TODAY     WDR-TODAY"
+                  DELIMITED SIZE
+                  INTO STMT-REC
+           WRITE STMT-REC
+           OPEN INPUT SRT-FILE
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ SRT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-STATEMENT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE SRT-FILE
+           CLOSE STMT-FILE.
 
+       WRITE-STATEMENT-LINE.
+           MOVE FUNCTION NUMVAL(ST-AMT-STR) TO RPT-BALANCE
+           IF ST-DEP-DATE = TODAY-DATE
+               MOVE FUNCTION NUMVAL(ST-DEP-TOTAL) TO RPT-DEP-TOTAL
+           ELSE
+               MOVE ZERO TO RPT-DEP-TOTAL
+           END-IF
+           IF ST-WDR-DATE = TODAY-DATE
+               MOVE FUNCTION NUMVAL(ST-WDR-TOTAL) TO RPT-WDR-TOTAL
+           ELSE
+               MOVE ZERO TO RPT-WDR-TOTAL
+           END-IF
+           MOVE RPT-BALANCE   TO RPT-BAL-EDITED
+           MOVE RPT-DEP-TOTAL TO RPT-DEP-EDITED
+           MOVE RPT-WDR-TOTAL TO RPT-WDR-EDITED
+           MOVE SPACES TO OUT-DESC
+           MOVE 1 TO PTR
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-COUNT
+               MULTIPLY RPT-BALANCE BY RATE-TAB-VALUE (RATE-IDX)
+                   GIVING BALANCE-IDR
+                   ON SIZE ERROR
+                       MOVE "Y" TO MULTIPLY-OVERFLOW
+               END-MULTIPLY
+               MOVE BALANCE-IDR TO BALANCE-IDR-ALPHA
+               STRING RATE-TAB-CCY (RATE-IDX) ":" BALANCE-IDR-ALPHA " "
+                      DELIMITED SIZE
+                      INTO OUT-DESC
+                      WITH POINTER PTR
+                      ON OVERFLOW
+                          MOVE "Y" TO STRING-OVERFLOW
+               END-STRING
+           END-PERFORM
+           IF STRING-OVERFLOW = "Y"
+               DISPLAY "OUT-DESC OVERFLOW BUILDING STATEMENT LINE "
+                   "FOR ACCOUNT " ST-ACC-X
+               MOVE "N" TO STRING-OVERFLOW
+           END-IF
+           IF MULTIPLY-OVERFLOW = "Y"
+               DISPLAY "BALANCE-IDR SIZE ERROR CONVERTING "
+                   "BALANCE FOR ACCOUNT " ST-ACC-X
+               MOVE "N" TO MULTIPLY-OVERFLOW
+           END-IF
+           MOVE SPACES TO STMT-REC
+           MOVE 1 TO PTR
+           STRING ST-ACC-X  " " ST-NAME   " "
+                  RPT-BAL-EDITED " " FUNCTION TRIM(OUT-DESC) " "
+                  RPT-DEP-EDITED " " RPT-WDR-EDITED
+                  DELIMITED SIZE
+                  INTO STMT-REC
+                  WITH POINTER PTR
+                  ON OVERFLOW
+                      DISPLAY "STMT-REC OVERFLOW FOR ACCOUNT " ST-ACC-X
+           END-STRING
+           WRITE STMT-REC.
+
+       READ-INPUT.
            MOVE FUNCTION NUMVAL(IN-ACC-X)   TO IN-ACCOUNT
            MOVE IN-ACT                      TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-AMT-STR) TO IN-AMOUNT.
+           MOVE FUNCTION NUMVAL(IN-AMT-STR) TO IN-AMOUNT
+           IF IN-ACT = "TRF"
+               MOVE FUNCTION NUMVAL(IN-DEST-X) TO IN-DEST-ACCOUNT
+           END-IF.
+
+       CHECK-TRF-ACCOUNTS.
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO DEST-MATCH-FOUND
+           MOVE "Y" TO TRF-OK
+           IF IN-ACCOUNT = IN-DEST-ACCOUNT
+               MOVE "N" TO TRF-OK
+           END-IF
+           OPEN INPUT ACC-FILE
+           MOVE "N" TO ACC-EOF-FLAG
+           PERFORM UNTIL ACC-EOF-FLAG = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO ACC-EOF-FLAG
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(ACC-ACC-X)   TO ACC-ACCOUNT
+                       MOVE FUNCTION NUMVAL(ACC-AMT-STR) TO ACC-BALANCE
+                       IF ACC-ACCOUNT = IN-ACCOUNT
+                           MOVE "Y" TO MATCH-FOUND
+                           IF NOT ACC-STATUS-ACTIVE OR
+                               ACC-BALANCE < IN-AMOUNT
+                               MOVE "N" TO TRF-OK
+                           END-IF
+                           IF ACC-WDR-DATE = TODAY-DATE
+                               MOVE FUNCTION NUMVAL(ACC-WDR-TOTAL)
+                                   TO WDR-RUNNING-TOTAL
+                           ELSE
+                               MOVE ZERO TO WDR-RUNNING-TOTAL
+                           END-IF
+                           ADD IN-AMOUNT TO WDR-RUNNING-TOTAL
+                           IF WDR-RUNNING-TOTAL > WDR-DAILY-LIMIT
+                               MOVE "N" TO TRF-OK
+                           END-IF
+                       END-IF
+                       IF ACC-ACCOUNT = IN-DEST-ACCOUNT
+                           MOVE "Y" TO DEST-MATCH-FOUND
+                           IF NOT ACC-STATUS-ACTIVE
+                               MOVE "N" TO TRF-OK
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACC-FILE
+           IF MATCH-FOUND = "N" OR DEST-MATCH-FOUND = "N"
+               MOVE "N" TO TRF-OK
+           END-IF.
 
        PROCESS-RECORDS.
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
-           MOVE "N" TO EOF-FLAG
-           PERFORM UNTIL EOF-FLAG = "Y"
+           MOVE "N" TO ACC-EOF-FLAG
+           MOVE ZERO TO ACC-REC-COUNT
+           MOVE ZERO TO TMP-REC-COUNT
+           PERFORM UNTIL ACC-EOF-FLAG = "Y"
                READ ACC-FILE
                    AT END
-                       MOVE "Y" TO EOF-FLAG
+                       MOVE "Y" TO ACC-EOF-FLAG
                    NOT AT END
+                       ADD 1 TO ACC-REC-COUNT
                        MOVE FUNCTION NUMVAL(ACC-ACC-X)   TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-AMT-STR) TO ACC-BALANCE
                        IF ACC-ACCOUNT = IN-ACCOUNT
                            MOVE "Y" TO MATCH-FOUND
                            PERFORM APPLY-ACTION
                        ELSE
-                           WRITE TMP-REC FROM ACC-REC
+                           IF IN-ACTION = "TRF" AND
+                               ACC-ACCOUNT = IN-DEST-ACCOUNT
+                               PERFORM APPLY-TRF-CREDIT
+                           ELSE
+                               WRITE TMP-REC FROM ACC-REC
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE ACC-FILE
-           CLOSE TMP-FILE.
+           CLOSE TMP-FILE
+           PERFORM COUNT-TMP-RECORDS.
 
        APPLY-ACTION.
+           MOVE ACC-REC TO TMP-REC
            MOVE ACC-BALANCE TO TMP-BALANCE
            EVALUATE IN-ACTION
+               WHEN "FRZ"
+                   MOVE "FRZ" TO TMP-STATUS
+                   MOVE "ACCOUNT FROZEN" TO OUT-DESC
+               WHEN "CLS"
+                   MOVE "CLS" TO TMP-STATUS
+                   MOVE "ACCOUNT CLOSED" TO OUT-DESC
                WHEN "DEP"
-                   ADD IN-AMOUNT TO TMP-BALANCE
-                   MOVE "DEPOSITED MONEY" TO OUT-RECORD
+                   IF NOT ACC-STATUS-ACTIVE
+                       MOVE "ACCOUNT NOT ACTIVE" TO OUT-DESC
+                   ELSE
+                       ADD IN-AMOUNT TO TMP-BALANCE
+                       IF ACC-DEP-DATE = TODAY-DATE
+                           MOVE FUNCTION NUMVAL(ACC-DEP-TOTAL)
+                               TO DEP-RUNNING-TOTAL
+                       ELSE
+                           MOVE ZERO TO DEP-RUNNING-TOTAL
+                       END-IF
+                       ADD IN-AMOUNT TO DEP-RUNNING-TOTAL
+                       MOVE TODAY-DATE TO TMP-DEP-DATE
+                       MOVE DEP-RUNNING-TOTAL TO DEP-TOTAL-EDITED
+                       MOVE DEP-TOTAL-EDITED TO TMP-DEP-TOTAL
+                       MOVE "DEPOSITED MONEY" TO OUT-DESC
+                   END-IF
                WHEN "WDR"
-                   IF TMP-BALANCE >= IN-AMOUNT
-                       SUBTRACT IN-AMOUNT FROM TMP-BALANCE
-                       MOVE "WITHDREW MONEY" TO OUT-RECORD
+                   IF NOT ACC-STATUS-ACTIVE
+                       MOVE "ACCOUNT NOT ACTIVE" TO OUT-DESC
                    ELSE
-                       MOVE "INSUFFICIENT FUNDS" TO OUT-RECORD
+                       IF ACC-WDR-DATE = TODAY-DATE
+                           MOVE FUNCTION NUMVAL(ACC-WDR-TOTAL)
+                               TO WDR-RUNNING-TOTAL
+                       ELSE
+                           MOVE ZERO TO WDR-RUNNING-TOTAL
+                       END-IF
+                       ADD IN-AMOUNT TO WDR-RUNNING-TOTAL
+                       IF WDR-RUNNING-TOTAL > WDR-DAILY-LIMIT
+                           MOVE "LIMIT EXCEEDED" TO OUT-DESC
+                       ELSE
+                           IF TMP-BALANCE >= IN-AMOUNT
+                               SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                               MOVE TODAY-DATE TO TMP-WDR-DATE
+                               MOVE WDR-RUNNING-TOTAL TO
+                                   WDR-TOTAL-EDITED
+                               MOVE WDR-TOTAL-EDITED TO TMP-WDR-TOTAL
+                               MOVE "WITHDREW MONEY" TO OUT-DESC
+                           ELSE
+                               MOVE "INSUFFICIENT FUNDS" TO OUT-DESC
+                           END-IF
+                       END-IF
                    END-IF
                WHEN "BAL"
-                   MOVE SPACES TO OUT-RECORD
+                   MOVE SPACES TO OUT-DESC
                    MOVE 1 TO PTR
                    MOVE TMP-BALANCE TO AMOUNT-EDITED
                    MOVE AMOUNT-EDITED TO BALANCE-ALPHA
                    STRING "BALANCE: "
                           BALANCE-ALPHA
                           DELIMITED SIZE
-                          INTO OUT-RECORD
-                          WITH POINTER PTR
-                   MULTIPLY TMP-BALANCE BY RAI-TO-IDR-RATE
-                       GIVING BALANCE-IDR
-                   MOVE BALANCE-IDR TO BALANCE-IDR-ALPHA
-                   STRING " | IDR: "
-                          BALANCE-IDR-ALPHA
-                          DELIMITED SIZE
-                          INTO OUT-RECORD
+                          INTO OUT-DESC
                           WITH POINTER PTR
+                          ON OVERFLOW
+                              MOVE "Y" TO STRING-OVERFLOW
+                   END-STRING
+                   PERFORM VARYING RATE-IDX FROM 1 BY 1
+                           UNTIL RATE-IDX > RATE-COUNT
+                       MULTIPLY TMP-BALANCE BY
+                           RATE-TAB-VALUE (RATE-IDX)
+                           GIVING BALANCE-IDR
+                           ON SIZE ERROR
+                               MOVE "Y" TO MULTIPLY-OVERFLOW
+                       END-MULTIPLY
+                       MOVE BALANCE-IDR TO BALANCE-IDR-ALPHA
+                       STRING " | " RATE-TAB-CCY (RATE-IDX) ": "
+                              BALANCE-IDR-ALPHA
+                              DELIMITED SIZE
+                              INTO OUT-DESC
+                              WITH POINTER PTR
+                              ON OVERFLOW
+                                  MOVE "Y" TO STRING-OVERFLOW
+                       END-STRING
+                   END-PERFORM
+                   IF STRING-OVERFLOW = "Y"
+                       DISPLAY "OUT-DESC OVERFLOW BUILDING BALANCE "
+                           "MESSAGE FOR ACCOUNT " ACC-ACC-X
+                       MOVE "N" TO STRING-OVERFLOW
+                   END-IF
+                   IF MULTIPLY-OVERFLOW = "Y"
+                       DISPLAY "BALANCE-IDR SIZE ERROR CONVERTING "
+                           "BALANCE FOR ACCOUNT " ACC-ACC-X
+                       MOVE "N" TO MULTIPLY-OVERFLOW
+                   END-IF
+               WHEN "TRF"
+                   IF NOT ACC-STATUS-ACTIVE
+                       MOVE "ACCOUNT NOT ACTIVE" TO OUT-DESC
+                   ELSE
+                       IF ACC-WDR-DATE = TODAY-DATE
+                           MOVE FUNCTION NUMVAL(ACC-WDR-TOTAL)
+                               TO WDR-RUNNING-TOTAL
+                       ELSE
+                           MOVE ZERO TO WDR-RUNNING-TOTAL
+                       END-IF
+                       ADD IN-AMOUNT TO WDR-RUNNING-TOTAL
+                       IF WDR-RUNNING-TOTAL > WDR-DAILY-LIMIT
+                           MOVE "LIMIT EXCEEDED" TO OUT-DESC
+                       ELSE
+                           IF TMP-BALANCE >= IN-AMOUNT
+                               SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                               MOVE TODAY-DATE TO TMP-WDR-DATE
+                               MOVE WDR-RUNNING-TOTAL TO
+                                   WDR-TOTAL-EDITED
+                               MOVE WDR-TOTAL-EDITED TO TMP-WDR-TOTAL
+                               MOVE SPACES TO OUT-DESC
+                               MOVE 1 TO PTR
+                               STRING "TRANSFERRED TO "
+                                      IN-DEST-X
+                                      DELIMITED SIZE
+                                      INTO OUT-DESC
+                                      WITH POINTER PTR
+                           ELSE
+                               MOVE "INSUFFICIENT FUNDS" TO OUT-DESC
+                           END-IF
+                       END-IF
+                   END-IF
                WHEN OTHER
-                   MOVE "UNKNOWN ACTION" TO OUT-RECORD
+                   MOVE "UNKNOWN ACTION" TO OUT-DESC
            END-EVALUATE
 
            MOVE IN-ACC-X     TO TMP-ACC-X
@@ -191,21 +677,88 @@
            MOVE TMP-BALANCE  TO AMOUNT-EDITED
            MOVE AMOUNT-EDITED TO TMP-AMT-STR
            WRITE TMP-REC
+           MOVE TMP-BALANCE  TO JRN-BALANCE
            MOVE "Y" TO UPDATED.
 
+       APPLY-TRF-CREDIT.
+           MOVE ACC-REC TO TMP-REC
+           IF ACC-STATUS-ACTIVE
+               MOVE FUNCTION NUMVAL(ACC-AMT-STR) TO TMP-BALANCE
+               ADD IN-AMOUNT TO TMP-BALANCE
+               IF ACC-DEP-DATE = TODAY-DATE
+                   MOVE FUNCTION NUMVAL(ACC-DEP-TOTAL)
+                       TO DEP-RUNNING-TOTAL
+               ELSE
+                   MOVE ZERO TO DEP-RUNNING-TOTAL
+               END-IF
+               ADD IN-AMOUNT TO DEP-RUNNING-TOTAL
+               MOVE TODAY-DATE TO TMP-DEP-DATE
+               MOVE DEP-RUNNING-TOTAL TO DEP-TOTAL-EDITED
+               MOVE DEP-TOTAL-EDITED TO TMP-DEP-TOTAL
+               MOVE TMP-BALANCE TO AMOUNT-EDITED
+               MOVE AMOUNT-EDITED TO TMP-AMT-STR
+           END-IF
+           WRITE TMP-REC.
+
        APPEND-ACCOUNT.
            OPEN EXTEND ACC-FILE
            MOVE IN-ACC-X     TO ACC-ACC-X
            MOVE "BAL"       TO ACC-ACT
            MOVE ZERO        TO AMOUNT-EDITED
            MOVE AMOUNT-EDITED TO ACC-AMT-STR
+           MOVE IN-NAME      TO ACC-NAME
+           MOVE TODAY-DATE   TO ACC-OPEN-DATE
+           MOVE "ACT"        TO ACC-STATUS
+           MOVE TODAY-DATE   TO ACC-INT-DATE
+           MOVE TODAY-DATE   TO ACC-WDR-DATE
+           MOVE ZERO          TO AMOUNT-EDITED
+           MOVE AMOUNT-EDITED TO ACC-WDR-TOTAL
+           MOVE TODAY-DATE   TO ACC-DEP-DATE
+           MOVE ZERO          TO AMOUNT-EDITED
+           MOVE AMOUNT-EDITED TO ACC-DEP-TOTAL
            WRITE ACC-REC
            CLOSE ACC-FILE.
 
-       FINALIZE.
+       COUNT-TMP-RECORDS.
+           MOVE ZERO TO TMP-REC-COUNT
+           OPEN INPUT TMP-FILE
+           MOVE "N" TO TMP-EOF-FLAG
+           PERFORM UNTIL TMP-EOF-FLAG = "Y"
+               READ TMP-FILE
+                   AT END
+                       MOVE "Y" TO TMP-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO TMP-REC-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE TMP-FILE.
+
+       PROMOTE-TMP-FILE.
            IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
-           END-IF
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
+               IF TMP-REC-COUNT = ACC-REC-COUNT
+                   CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+               ELSE
+                   DISPLAY "RECORD COUNT MISMATCH - PROMOTION ABORTED"
+               END-IF
+           END-IF.
+
+       FINALIZE.
+           MOVE FUNCTION CURRENT-DATE TO JRN-TS-FULL
+           MOVE JRN-TS-FULL(1:14) TO JRN-TS
+           MOVE IN-AMOUNT   TO JRN-AMT-EDITED
+           MOVE JRN-BALANCE TO JRN-BAL-EDITED
+           MOVE SPACES TO OUT-RECORD
+           MOVE 1 TO PTR
+           STRING IN-ACC-X " " IN-ACTION
+                  " AMT:" JRN-AMT-EDITED
+                  " BAL:" JRN-BAL-EDITED
+                  " TS:"  JRN-TS
+                  " "     OUT-DESC
+                  DELIMITED SIZE
+                  INTO OUT-RECORD
+                  WITH POINTER PTR
+                  ON OVERFLOW
+                      DISPLAY "OUT-RECORD OVERFLOW JOURNALING "
+                          "ACCOUNT " IN-ACC-X
+           END-STRING
+           WRITE OUT-RECORD.
